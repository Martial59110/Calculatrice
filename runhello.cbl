@@ -1,217 +1,751 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. runhello.
        AUTHOR. Martial FLoquet.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT LOG-FILE ASSIGN TO "TRANSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "TRANSCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TR-OPERAND-1    PIC S9(9)V99 SIGN LEADING SEPARATE.
+           05  TR-OPERATOR     PIC X.
+           05  TR-OPERAND-2    PIC S9(9)V99 SIGN LEADING SEPARATE.
+
+       FD  LOG-FILE.
+           COPY LOGREC.
+
+      *    Fichier de reprise : dernier résultat, numéro de boucle et
+      *    opérateur en cours, écrits à chaque "continuer" pour que la
+      *    session puisse repartir de là si le terminal est coupé.
+
+       FD  RESTART-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-RESULT     PIC -Z(8)9.9999.
+           05  FILLER          PIC X VALUE SPACE.
+           05  CKPT-LOOP       PIC 9(7).
+           05  FILLER          PIC X VALUE SPACE.
+           05  CKPT-OPERATOR   PIC X(2).
+
        WORKING-STORAGE SECTION.
-       01  WS-A PIC S9(9)V99.
-       01  WS-B PIC S9(9)V99.
-       01  WS-LOOP PIC 9 VALUE 1.
+       01  WS-A PIC S9(9)V9(4).
+       01  WS-B PIC S9(9)V9(4).
+       01  WS-A-INPUT PIC X(15).
+       01  WS-B-INPUT PIC X(15).
+       01  WS-NUMVAL-RC PIC S9(4).
+       01  WS-LOOP PIC 9(7) VALUE 1.
        01  WS-EXIT PIC A.
-       01  WS-OPERATOR PIC X.
-       01  WS-RESULT PIC S9(9)V99.
-       01  WS-RESULT-TEMP PIC S9(9)V99.
-       01  WS-A-CLEAN PIC -Z(7)9.99.
-       01  WS-B-CLEAN PIC -Z(7)9.99.
-       01  WS-RESULT-CLEAN PIC -Z(7)9.99.
-       01  WS-RESULT-TEMP-CLEAN PIC -Z(7)9.99. 
-       01  WS-DATEACTU.
-           02  ANACTU       PIC 9(4).
-           02  MOISACTU     PIC 9(2).
-           02  JOURACTU     PIC 9(2).
-       01  WS-DATE-DISPLAY.
-           02 FULL-DISPLAY  PIC X(15).
-       01  WS-FILLER.
-           02 FILLER PIC X VALUE "/".
-
-       01  WS-TEMPSACTU.
-           02  HEUREACTU     PIC 99.
-           02  MINUTEACTU    PIC 99.
-           02  SECONDEACTU    PIC 99.
-       
-       
+           88 WS-EXIT-VALID VALUE "O" "N".
+       01  WS-OPERATOR PIC X(2).
+           88 WS-OPERATOR-VALID VALUE "+" "-" "*" "/" "^"
+                                       "M+" "MR" "MC".
+       01  WS-MEMORY PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-RESULT PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-RESULT-TEMP PIC S9(9)V9(4) VALUE ZERO.
+           COPY CLNFLDS.
+           COPY DATEFMT.
+
+      *    Mode batch : pilotage par le fichier de transactions
+
+       01  WS-TRANS-STATUS PIC XX.
+       01  WS-TRANS-SW PIC X VALUE "N".
+           88 WS-BATCH-MODE VALUE "Y" FALSE "N".
+       01  WS-TRANS-EOF-SW PIC X VALUE "N".
+           88 WS-TRANS-EOF VALUE "Y" FALSE "N".
+
+      *    Journal des transactions (piste d'audit)
+
+       01  WS-LOG-STATUS PIC XX.
+       01  WS-LOG-OPERAND-1 PIC S9(9)V9(4).
+
+      *    Reprise de session : le mode interactif tourne en boucle
+      *    plate (PERFORM ... UNTIL) au lieu de s'empiler par PERFORM
+      *    récursifs, et WS-SESSION-DONE dit à cette boucle quand
+      *    s'arrêter.
+
+       01  WS-CKPT-STATUS PIC XX.
+       01  WS-CKPT-EOF-SW PIC X VALUE "N".
+           88 WS-CKPT-EOF VALUE "Y" FALSE "N".
+       01  WS-SESSION-DONE-SW PIC X VALUE "N".
+           88 WS-SESSION-DONE VALUE "Y" FALSE "N".
+
+      *    Entrée standard épuisée (pas de terminal, ou script qui n'a
+      *    plus de lignes à fournir) : les ACCEPT interactifs le
+      *    signalent par ON EXCEPTION plutôt que de reboucler sans fin
+      *    sur une saisie qui ne viendra jamais.
+
+       01  WS-STDIN-EOF-SW PIC X VALUE "N".
+           88 WS-STDIN-EOF VALUE "Y" FALSE "N".
+
+      *    Échelle décimale de travail (2 ou 4 décimales), choisie par
+      *    l'utilisateur en mode interactif ; le mode batch reste à 2
+      *    décimales, la précision habituelle des relevés qu'il rejoue.
+
+       01  WS-DECIMAL-PLACES PIC 9 VALUE 2.
+       01  WS-SCALE-INPUT PIC X.
+       01  WS-RESULT-2DEC PIC S9(9)V99.
+       01  WS-SCALE-VALID-SW PIC X VALUE "N".
+           88 WS-SCALE-VALID VALUE "Y" FALSE "N".
+
+      *    WS-RESULT ne peut pas dépasser PIC S9(9)V9(4) ; un
+      *    dépassement de capacité sur une des quatre opérations est
+      *    signalé au lieu de corrompre silencieusement WS-RESULT.
+
+       01  WS-OVERFLOW-SW PIC X VALUE "N".
+           88 WS-OVERFLOW VALUE "Y" FALSE "N".
+
+
        PROCEDURE DIVISION.
 
       *    Déclaration de mon paragraphe MAIN
 
-           PERFORM 0000-MAIN-START
-           THRU    0000-MAIN-END.
+           PERFORM 0000-INITIALIZE
+           THRU    0000-INITIALIZE-EXIT.
 
+           IF WS-BATCH-MODE
+               PERFORM 0000-BATCH-START
+               THRU    0000-BATCH-END
+           ELSE
+               PERFORM 0000-MAIN-START
+               THRU    0000-MAIN-END
+               UNTIL   WS-SESSION-DONE
+           END-IF.
 
-      *    Début du Main
+           PERFORM 9999-FINALIZE
+           THRU    9999-FINALIZE-EXIT.
+           STOP RUN.
 
-       0000-MAIN-START. 
+      *    Détecte la présence d'un fichier de transactions pour
+      *    basculer automatiquement en mode batch (traitement par
+      *    lots sans opérateur au clavier) et ouvre le journal des
+      *    transactions en écriture (piste d'audit).
 
+       0000-INITIALIZE.
 
-      *    Stocke la valeur de WS-RESULT dans le TEMP à chaque nouvelle 
-      *    boucle 
-      
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS = "00"
+               SET WS-BATCH-MODE TO TRUE
+           ELSE
+               SET WS-BATCH-MODE TO FALSE
+           END-IF.
 
-           SET WS-RESULT-TEMP TO WS-RESULT.
+           OPEN EXTEND LOG-FILE.
+           IF WS-LOG-STATUS NOT = "00"
+               OPEN OUTPUT LOG-FILE
+           END-IF.
+
+           IF NOT WS-BATCH-MODE
+               PERFORM PG-CHECKPOINT-READ
+               THRU    PG-CHECKPOINT-READ-EXIT
+               PERFORM PG-ASK-DECIMALS
+               THRU    PG-ASK-DECIMALS-EXIT
+           END-IF.
+
+       0000-INITIALIZE-EXIT.
+           EXIT.
+
+      *    Reprend une session interrompue si un fichier de reprise
+      *    existe (résultat, numéro de boucle et opérateur en cours au
+      *    moment de la coupure) ; sinon la session démarre normalement
+      *    à WS-LOOP = 1.
+
+       PG-CHECKPOINT-READ.
+
+           OPEN INPUT RESTART-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ RESTART-FILE
+                   AT END SET WS-CKPT-EOF TO TRUE
+               END-READ
+               IF NOT WS-CKPT-EOF
+                   COMPUTE WS-RESULT = FUNCTION NUMVAL(CKPT-RESULT)
+                   MOVE WS-RESULT TO WS-RESULT-TEMP
+                   MOVE CKPT-LOOP TO WS-LOOP
+                   DISPLAY"-------------------------------------------"
+                   DISPLAY "Reprise de session : résultat = "
+                   FUNCTION TRIM(CKPT-RESULT)
+                   " (opérateur précédent : "
+                   FUNCTION TRIM(CKPT-OPERATOR) ")"
+                   DISPLAY"-------------------------------------------"
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF.
 
-      *    Prend la date et heure
-           
-           ACCEPT  WS-DATEACTU FROM DATE YYYYMMDD.
-           ACCEPT  WS-TempsActu FROM TIME.
-           
-      *    Format européen
+       PG-CHECKPOINT-READ-EXIT.
+           EXIT.
 
-           MOVE JOURACTU TO WS-DATE-DISPLAY(1:2).
-           MOVE WS-FILLER TO WS-DATE-DISPLAY(3:1).
-           MOVE MOISACTU TO WS-DATE-DISPLAY(4:2).
-           MOVE WS-FILLER TO WS-DATE-DISPLAY(6:1).
-           MOVE ANACTU TO WS-DATE-DISPLAY(7:4).
+      *    Demande l'échelle décimale de travail pour la session : 2
+      *    décimales pour la plupart des rapprochements, 4 pour ceux
+      *    qui en ont besoin.
 
-      *    Format américain
+       PG-ASK-DECIMALS.
+
+           SET WS-SCALE-VALID TO FALSE.
+           PERFORM PG-ASK-DECIMALS-PROMPT
+           THRU    PG-ASK-DECIMALS-PROMPT-EXIT
+           UNTIL   WS-SCALE-VALID.
+
+       PG-ASK-DECIMALS-EXIT.
+           EXIT.
+
+      *    Une passe de la demande d'échelle décimale ; rappelée par
+      *    PG-ASK-DECIMALS tant que la saisie n'est pas 2 ou 4, au lieu
+      *    de se relancer elle-même par PERFORM récursif.
+
+       PG-ASK-DECIMALS-PROMPT.
+
+           DISPLAY "Combien de décimales (2 ou 4) ?"
+           SPACE WITH NO ADVANCING
+           ACCEPT WS-SCALE-INPUT
+               ON EXCEPTION
+                   PERFORM PG-STDIN-EOF-ABORT
+           END-ACCEPT.
+           EVALUATE WS-SCALE-INPUT
+           WHEN "2"
+               MOVE 2 TO WS-DECIMAL-PLACES
+               SET WS-SCALE-VALID TO TRUE
+           WHEN "4"
+               MOVE 4 TO WS-DECIMAL-PLACES
+               SET WS-SCALE-VALID TO TRUE
+           WHEN OTHER
+               DISPLAY "Veuillez choisir 2 ou 4."
+           END-EVALUATE.
+
+       PG-ASK-DECIMALS-PROMPT-EXIT.
+           EXIT.
+
+      *    Ferme proprement les fichiers ouverts avant de rendre la
+      *    main, quelle que soit la façon dont le programme se termine.
+
+       9999-FINALIZE.
+
+           CLOSE LOG-FILE.
+           IF NOT WS-BATCH-MODE
+               PERFORM PG-CHECKPOINT-CLEAR
+               THRU    PG-CHECKPOINT-CLEAR-EXIT
+           END-IF.
 
-           MOVE JOURACTU TO WS-DATE-DISPLAY(9:2).
-           MOVE WS-FILLER TO WS-DATE-DISPLAY(8:1).
-           MOVE MOISACTU TO WS-DATE-DISPLAY(6:2).
-           MOVE WS-FILLER TO WS-DATE-DISPLAY(5:1).
-           MOVE ANACTU TO WS-DATE-DISPLAY(1:4).
+       9999-FINALIZE-EXIT.
+           EXIT.
+
+      *    La session s'est terminée proprement (choix "n" à PG-EXIT) :
+      *    le fichier de reprise ne doit plus pointer vers une session
+      *    déjà close, donc on le vide.
+
+       PG-CHECKPOINT-CLEAR.
+
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+
+       PG-CHECKPOINT-CLEAR-EXIT.
+           EXIT.
+
+      *    Arrête proprement le programme quand un ACCEPT interactif ne
+      *    reçoit plus jamais de saisie (entrée standard épuisée) : on
+      *    referme les fichiers au lieu de reboucler indéfiniment sur
+      *    des invites qui ne recevront plus rien.
+
+       PG-STDIN-EOF-ABORT.
+
+           SET WS-STDIN-EOF TO TRUE.
+           DISPLAY"-------------------------------------------"
+           DISPLAY "Entrée standard épuisée, arrêt du programme."
+           DISPLAY"-------------------------------------------"
+           PERFORM 9999-FINALIZE
+           THRU    9999-FINALIZE-EXIT.
+           STOP RUN.
+
+      *    Boucle du mode batch : chaque enregistrement du fichier de
+      *    transactions porte un couple d'opérandes et un opérateur,
+      *    traité par les mêmes paragraphes PG-ADDITION / PG-SUBTRACT
+      *    / PG-MULTIPLY / PG-DIVIDE / PG-EXPO que le mode interactif.
+
+       0000-BATCH-START.
+
+           READ TRANS-FILE
+               AT END SET WS-TRANS-EOF TO TRUE
+           END-READ.
+
+           PERFORM 0000-BATCH-READ
+           THRU    0000-BATCH-READ-EXIT
+           UNTIL   WS-TRANS-EOF.
+
+           CLOSE TRANS-FILE.
+
+       0000-BATCH-END.
+           EXIT.
+
+      *    Traite la transaction déjà lue puis lit la suivante, jusqu'à
+      *    ce que WS-TRANS-EOF arrête la boucle plate de 0000-BATCH-START.
+
+       0000-BATCH-READ.
+
+           PERFORM 0000-BATCH-RECORD
+           THRU    0000-BATCH-RECORD-EXIT.
+
+           READ TRANS-FILE
+               AT END SET WS-TRANS-EOF TO TRUE
+           END-READ.
+
+       0000-BATCH-READ-EXIT.
+           EXIT.
+
+       0000-BATCH-RECORD.
+
+           MOVE TR-OPERATOR   TO WS-OPERATOR.
+           MOVE TR-OPERAND-1  TO WS-B.
+           MOVE TR-OPERAND-1  TO WS-RESULT.
+           MOVE TR-OPERAND-1  TO WS-RESULT-TEMP.
+           MOVE TR-OPERAND-2  TO WS-A.
+
+           PERFORM 0000-GET-DATETIME
+           THRU    0000-GET-DATETIME-EXIT.
+
+           DISPLAY"-------------------------------------------"
+           DISPLAY "Transaction lue : " TR-OPERAND-1 SPACE
+           TR-OPERATOR SPACE TR-OPERAND-2.
+
+           PERFORM 0000-DISPATCH-OPERATOR
+           THRU    0000-DISPATCH-OPERATOR-EXIT.
+
+       0000-BATCH-RECORD-EXIT.
+           EXIT.
+
+      *    Début du Main
+
+       0000-MAIN-START.
+
+
+      *    Stocke la valeur de WS-RESULT dans le TEMP à chaque nouvelle
+      *    boucle
+
+
+           SET WS-RESULT-TEMP TO WS-RESULT.
+
+           PERFORM 0000-GET-DATETIME
+           THRU    0000-GET-DATETIME-EXIT.
 
       *    IHM du début
-       
+
            DISPLAY"                                           "
            DISPLAY"                                           "
            DISPLAY"-------------------------------------------"
            DISPLAY "La date est : " WS-DATE-DISPLAY.
-           DISPLAY "L'heure est " HeureActu ":" MinuteActu ":" 
+           DISPLAY "L'heure est " HeureActu ":" MinuteActu ":"
            SECONDEACTU .
            DISPLAY "Le résultat actuel est :" WS-RESULT.
            DISPLAY"-------------------------------------------".
            DISPLAY"                                           ".
            DISPLAY"                                           ".
            IF WS-LOOP = 1
-           DISPLAY "Rentrez un nombre :" 
-           SPACE WITH NO ADVANCING ACCEPT WS-B
+           PERFORM PG-ACCEPT-B
            END-IF.
-           DISPLAY "Rentrez un opérateur (+ - / * ^):"
-           SPACE WITH NO ADVANCING ACCEPT WS-OPERATOR. 
-           
+           DISPLAY "Rentrez un opérateur (+ - / * ^, M+ MR MC):"
+           SPACE WITH NO ADVANCING ACCEPT WS-OPERATOR.
+
            DISPLAY"                                           "
            DISPLAY"                                           "
-      *    Compare l'opérateur choisi pour sauter jusqu'au bon 
-      *    paragraphe
+
+           PERFORM 0000-DISPATCH-OPERATOR
+           THRU    0000-DISPATCH-OPERATOR-EXIT.
+
+       0000-MAIN-END.
+
+      *    Prend la date et l'heure système et les met en forme pour
+      *    l'affichage à l'écran et pour le journal des transactions ;
+      *    utilisé aussi bien par le mode interactif que par le mode
+      *    batch.
+
+           COPY GETDATE.
+
+      *    Compare l'opérateur choisi pour sauter jusqu'au bon
+      *    paragraphe ; utilisé aussi bien par le mode interactif que
+      *    par le mode batch.
+
+       0000-DISPATCH-OPERATOR.
 
            EVALUATE WS-OPERATOR
            WHEN "+"
-           PERFORM PG-ACCEPT
+           IF NOT WS-BATCH-MODE PERFORM PG-ACCEPT END-IF
            PERFORM PG-ADDITION
            WHEN "-"
-           PERFORM PG-ACCEPT
+           IF NOT WS-BATCH-MODE PERFORM PG-ACCEPT END-IF
            PERFORM PG-SUBTRACT
            WHEN "*"
-           PERFORM PG-ACCEPT
+           IF NOT WS-BATCH-MODE PERFORM PG-ACCEPT END-IF
            PERFORM PG-MULTIPLY
            WHEN "/"
-           PERFORM PG-ACCEPT
+           IF NOT WS-BATCH-MODE PERFORM PG-ACCEPT END-IF
            PERFORM PG-DIVIDE
            WHEN "^"
-           PERFORM PG-ACCEPT
+           IF NOT WS-BATCH-MODE PERFORM PG-ACCEPT END-IF
            PERFORM PG-EXPO
-           WHEN OTHER 
+           WHEN "M+"
+           PERFORM PG-MEMORY-ADD
+           WHEN "MR"
+           PERFORM PG-MEMORY-RECALL
+           WHEN "MC"
+           PERFORM PG-MEMORY-CLEAR
+           WHEN OTHER
            DISPLAY "Opérateur invalide"
+           IF NOT WS-BATCH-MODE PERFORM PG-REPROMPT-OPERATOR END-IF
            END-EVALUATE.
-       0000-MAIN-END.
-           
+
+       0000-DISPATCH-OPERATOR-EXIT.
+           EXIT.
+
+      *    Redemande l'opérateur au clavier sans perdre WS-A/WS-B ni
+      *    repartir du début du calcul, puis relance l'aiguillage.
+
+       PG-REPROMPT-OPERATOR.
+
+           PERFORM PG-GET-OPERATOR
+           THRU    PG-GET-OPERATOR-EXIT
+           UNTIL   WS-OPERATOR-VALID.
+
+           PERFORM 0000-DISPATCH-OPERATOR
+           THRU    0000-DISPATCH-OPERATOR-EXIT.
+
+      *    Une passe de la demande d'opérateur ; rappelée par
+      *    PG-REPROMPT-OPERATOR tant que la saisie n'est pas un
+      *    opérateur reconnu, au lieu de se relancer elle-même par
+      *    PERFORM récursif.
+
+       PG-GET-OPERATOR.
+
+           DISPLAY "Rentrez un opérateur (+ - / * ^, M+ MR MC):"
+           SPACE WITH NO ADVANCING
+           ACCEPT WS-OPERATOR
+               ON EXCEPTION
+                   PERFORM PG-STDIN-EOF-ABORT
+           END-ACCEPT.
+           IF NOT WS-OPERATOR-VALID
+               DISPLAY "Opérateur invalide"
+           END-IF.
+
+       PG-GET-OPERATOR-EXIT.
+           EXIT.
+
+      *    Ramène WS-RESULT à l'échelle décimale de la session (2 ou 4
+      *    décimales) après une division ou une multiplication, en
+      *    arrondissant plutôt qu'en tronquant.
+
+       PG-APPLY-SCALE.
+
+           IF WS-DECIMAL-PLACES = 2
+               COMPUTE WS-RESULT-2DEC ROUNDED = WS-RESULT
+               MOVE WS-RESULT-2DEC TO WS-RESULT
+           END-IF.
+
+      *    Ajoute une ligne au journal des transactions : date, heure,
+      *    opérateur, les deux opérandes et le résultat. Appelé par
+      *    chaque paragraphe PG-ADDITION / PG-SUBTRACT / PG-MULTIPLY /
+      *    PG-DIVIDE / PG-EXPO juste après le calcul.
+
+       PG-LOG-WRITE.
+
+           MOVE SPACES TO LOG-RECORD.
+           MOVE WS-DATE-DISPLAY(1:10) TO LOG-DATE.
+           MOVE WS-TIME-DISPLAY       TO LOG-TIME.
+           MOVE WS-OPERATOR           TO LOG-OPERATOR.
+           MOVE WS-LOG-OPERAND-1      TO LOG-OPERAND-1.
+           MOVE WS-A                  TO LOG-OPERAND-2.
+           MOVE WS-RESULT             TO LOG-RESULT.
+           WRITE LOG-RECORD.
+
+      *    Demande un nombre au clavier et le valide avant de le mettre
+      *    dans WS-B (premier opérande de la session).
+
+       PG-ACCEPT-B.
+
+           MOVE 1 TO WS-NUMVAL-RC.
+           PERFORM PG-ACCEPT-B-PROMPT
+           THRU    PG-ACCEPT-B-PROMPT-EXIT
+           UNTIL   WS-NUMVAL-RC = 0.
+
+           MOVE FUNCTION NUMVAL(WS-B-INPUT) TO WS-B.
+
+      *    Une passe de la demande de nombre ; rappelée par PG-ACCEPT-B
+      *    tant que la saisie n'est pas numérique, au lieu de se
+      *    relancer elle-même par PERFORM récursif.
+
+       PG-ACCEPT-B-PROMPT.
+           DISPLAY "Rentrez un nombre :"
+           SPACE WITH NO ADVANCING
+           ACCEPT WS-B-INPUT
+               ON EXCEPTION
+                   PERFORM PG-STDIN-EOF-ABORT
+           END-ACCEPT.
+           MOVE FUNCTION TEST-NUMVAL(WS-B-INPUT) TO WS-NUMVAL-RC.
+           IF WS-NUMVAL-RC NOT = 0
+               DISPLAY "Saisie invalide, veuillez entrer un nombre."
+           END-IF.
+
+       PG-ACCEPT-B-PROMPT-EXIT.
+           EXIT.
+
+      *    Demande un nombre au clavier et le valide avant de le mettre
+      *    dans WS-A (opérande entré avec l'opérateur).
+
        PG-ACCEPT.
+
+           MOVE 1 TO WS-NUMVAL-RC.
+           PERFORM PG-ACCEPT-PROMPT
+           THRU    PG-ACCEPT-PROMPT-EXIT
+           UNTIL   WS-NUMVAL-RC = 0.
+
+           MOVE FUNCTION NUMVAL(WS-A-INPUT) TO WS-A.
+
+      *    Une passe de la demande de nombre ; rappelée par PG-ACCEPT
+      *    tant que la saisie n'est pas numérique, au lieu de se
+      *    relancer elle-même par PERFORM récursif.
+
+       PG-ACCEPT-PROMPT.
            DISPLAY "Rentrez un nombre:" SPACE WS-OPERATOR SPACE
-           SPACE WITH NO ADVANCING ACCEPT WS-A.
+           SPACE WITH NO ADVANCING
+           ACCEPT WS-A-INPUT
+               ON EXCEPTION
+                   PERFORM PG-STDIN-EOF-ABORT
+           END-ACCEPT.
+           MOVE FUNCTION TEST-NUMVAL(WS-A-INPUT) TO WS-NUMVAL-RC.
+           IF WS-NUMVAL-RC NOT = 0
+               DISPLAY "Saisie invalide, veuillez entrer un nombre."
+           END-IF.
+
+       PG-ACCEPT-PROMPT-EXIT.
+           EXIT.
 
        PG-EXIT.
 
       *    Demande à l'utilisateur s'il veut sortir de la calculatrice
-           
+
            ADD 1 to WS-LOOP.
-           DISPLAY"-------------------------------------------"
-           DISPLAY "Voulez vous continuer ? (o/n)" SPACE 
-           Space with no advancing ACCEPT WS-EXIT
-           MOVE FUNCTION UPPER-CASE(WS-EXIT) to WS-EXIT
-           DISPLAY"-------------------------------------------" 
+           MOVE SPACE TO WS-EXIT.
+           PERFORM PG-EXIT-PROMPT
+           THRU    PG-EXIT-PROMPT-EXIT
+           UNTIL   WS-EXIT-VALID.
+
            EVALUATE WS-EXIT
            WHEN "O"
-           PERFORM 0000-MAIN-START
+               PERFORM PG-CHECKPOINT-WRITE
+               THRU    PG-CHECKPOINT-WRITE-EXIT
            WHEN "N"
-           STOP RUN
-           WHEN OTHER 
-           DISPLAY "Veuillez choisir o ou n."
-           PERFORM PG-EXIT
+               SET WS-SESSION-DONE TO TRUE
            END-EVALUATE.
 
+      *    Une passe de la demande "continuer ?" ; rappelée par PG-EXIT
+      *    tant que la réponse n'est ni o ni n, au lieu de se relancer
+      *    elle-même par PERFORM récursif.
+
+       PG-EXIT-PROMPT.
+
+           DISPLAY"-------------------------------------------"
+           DISPLAY "Voulez vous continuer ? (o/n)" SPACE
+           SPACE WITH NO ADVANCING
+           ACCEPT WS-EXIT
+               ON EXCEPTION
+                   PERFORM PG-STDIN-EOF-ABORT
+           END-ACCEPT.
+           MOVE FUNCTION UPPER-CASE(WS-EXIT) TO WS-EXIT.
+           DISPLAY"-------------------------------------------"
+           IF NOT WS-EXIT-VALID
+               DISPLAY "Veuillez choisir o ou n."
+           END-IF.
 
+       PG-EXIT-PROMPT-EXIT.
+           EXIT.
+
+      *    Écrit l'état de la session (résultat, boucle, dernier
+      *    opérateur) dans le fichier de reprise avant de rendre la
+      *    main à la boucle plate de la PROCEDURE DIVISION.
+
+       PG-CHECKPOINT-WRITE.
+
+           MOVE SPACES TO CKPT-RECORD.
+           MOVE WS-RESULT TO CKPT-RESULT.
+           MOVE WS-LOOP TO CKPT-LOOP.
+           MOVE WS-OPERATOR TO CKPT-OPERATOR.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE RESTART-FILE.
+
+       PG-CHECKPOINT-WRITE-EXIT.
+           EXIT.
 
       *    Paragraphes des diffèrents opérateurs
 
        PG-ADDITION.
+
+           SET WS-OVERFLOW TO FALSE.
            IF WS-LOOP = 1
-           ADD WS-A to WS-B GIVING WS-RESULT
-           MOVE WS-B TO WS-B-CLEAN
+               ADD WS-A TO WS-B GIVING WS-RESULT
+                   ON SIZE ERROR SET WS-OVERFLOW TO TRUE
+               END-ADD
            ELSE
-           ADD WS-A to WS-RESULT
-           END-IF
-           MOVE WS-A TO WS-A-CLEAN.
-           MOVE WS-RESULT TO WS-RESULT-CLEAN.
-           MOVE WS-RESULT-TEMP TO WS-RESULT-TEMP-CLEAN.
-           DISPLAY"-------------------------------------------"
-           IF WS-LOOP = 1
-            DISPLAY FUNCTION TRIM(WS-B-CLEAN)SPACE "+" 
-           SPACE function TRIM(WS-A-CLEAN) SPACE "="
-           SPACE FUNCTION TRIM(WS-RESULT-CLEAN)
+               ADD WS-A TO WS-RESULT
+                   ON SIZE ERROR SET WS-OVERFLOW TO TRUE
+               END-ADD
+           END-IF.
+
+           IF WS-OVERFLOW
+               DISPLAY "Dépassement de capacité, opération annulée."
            ELSE
-           DISPLAY FUNCTION TRIM(WS-RESULT-TEMP-CLEAN )SPACE "+" 
-           SPACE function TRIM(WS-A-CLEAN) SPACE "="
-           SPACE FUNCTION TRIM(WS-RESULT-CLEAN)
-           END-IF
-           PERFORM PG-EXIT.
+               PERFORM PG-APPLY-SCALE
+               IF WS-LOOP = 1
+                   MOVE WS-B TO WS-B-CLEAN
+                   MOVE WS-B TO WS-LOG-OPERAND-1
+               ELSE
+                   MOVE WS-RESULT-TEMP TO WS-LOG-OPERAND-1
+               END-IF
+               MOVE WS-A TO WS-A-CLEAN
+               MOVE WS-RESULT TO WS-RESULT-CLEAN
+               MOVE WS-RESULT-TEMP TO WS-RESULT-TEMP-CLEAN
+               DISPLAY"-------------------------------------------"
+               IF WS-LOOP = 1
+                   DISPLAY FUNCTION TRIM(WS-B-CLEAN)SPACE "+"
+                   SPACE function TRIM(WS-A-CLEAN) SPACE "="
+                   SPACE FUNCTION TRIM(WS-RESULT-CLEAN)
+               ELSE
+                   DISPLAY FUNCTION TRIM(WS-RESULT-TEMP-CLEAN )SPACE "+"
+                   SPACE function TRIM(WS-A-CLEAN) SPACE "="
+                   SPACE FUNCTION TRIM(WS-RESULT-CLEAN)
+               END-IF
+               PERFORM PG-LOG-WRITE
+           END-IF.
+           IF NOT WS-BATCH-MODE PERFORM PG-EXIT END-IF.
 
        PG-SUBTRACT.
 
-           SUBTRACT WS-A FROM WS-RESULT GIVING WS-RESULT.
-           MOVE WS-A TO WS-A-CLEAN.
-           MOVE WS-RESULT TO WS-RESULT-CLEAN.
-           MOVE WS-RESULT-TEMP TO WS-RESULT-TEMP-CLEAN.
-           DISPLAY"-------------------------------------------"
-           DISPLAY FUNCTION TRIM(WS-RESULT-TEMP-CLEAN ) SPACE "-" SPACE
-           function TRIM(WS-A-CLEAN) SPACE "="
-           SPACE FUNCTION TRIM(WS-RESULT-CLEAN).
-           PERFORM PG-EXIT.
+           SET WS-OVERFLOW TO FALSE.
+           SUBTRACT WS-A FROM WS-RESULT GIVING WS-RESULT
+               ON SIZE ERROR SET WS-OVERFLOW TO TRUE
+           END-SUBTRACT.
+
+           IF WS-OVERFLOW
+               DISPLAY "Dépassement de capacité, opération annulée."
+           ELSE
+               PERFORM PG-APPLY-SCALE
+               MOVE WS-A TO WS-A-CLEAN
+               MOVE WS-RESULT TO WS-RESULT-CLEAN
+               MOVE WS-RESULT-TEMP TO WS-RESULT-TEMP-CLEAN
+               MOVE WS-RESULT-TEMP TO WS-LOG-OPERAND-1
+               DISPLAY"-------------------------------------------"
+               DISPLAY FUNCTION TRIM(WS-RESULT-TEMP-CLEAN ) SPACE "-"
+               SPACE function TRIM(WS-A-CLEAN) SPACE "="
+               SPACE FUNCTION TRIM(WS-RESULT-CLEAN)
+               PERFORM PG-LOG-WRITE
+           END-IF.
+           IF NOT WS-BATCH-MODE PERFORM PG-EXIT END-IF.
 
        PG-MULTIPLY.
 
-           MULTIPLY WS-A BY WS-RESULT GIVING WS-RESULT.
-           MOVE WS-A TO WS-A-CLEAN.
-           MOVE WS-RESULT TO WS-RESULT-CLEAN.
-           MOVE WS-RESULT-TEMP TO WS-RESULT-TEMP-CLEAN.
-           DISPLAY"-------------------------------------------"
-           DISPLAY FUNCTION TRIM(WS-RESULT-TEMP-CLEAN ) SPACE "*" SPACE
-           function TRIM(WS-A-CLEAN) SPACE "="
-           SPACE FUNCTION TRIM(WS-RESULT-CLEAN).
-           PERFORM PG-EXIT.
+           SET WS-OVERFLOW TO FALSE.
+           MULTIPLY WS-A BY WS-RESULT GIVING WS-RESULT ROUNDED
+               ON SIZE ERROR SET WS-OVERFLOW TO TRUE
+           END-MULTIPLY.
+
+           IF WS-OVERFLOW
+               DISPLAY "Dépassement de capacité, opération annulée."
+           ELSE
+               PERFORM PG-APPLY-SCALE
+               MOVE WS-A TO WS-A-CLEAN
+               MOVE WS-RESULT TO WS-RESULT-CLEAN
+               MOVE WS-RESULT-TEMP TO WS-RESULT-TEMP-CLEAN
+               MOVE WS-RESULT-TEMP TO WS-LOG-OPERAND-1
+               DISPLAY"-------------------------------------------"
+               DISPLAY FUNCTION TRIM(WS-RESULT-TEMP-CLEAN ) SPACE "*"
+               SPACE function TRIM(WS-A-CLEAN) SPACE "="
+               SPACE FUNCTION TRIM(WS-RESULT-CLEAN)
+               PERFORM PG-LOG-WRITE
+           END-IF.
+           IF NOT WS-BATCH-MODE PERFORM PG-EXIT END-IF.
 
        PG-DIVIDE.
 
+           SET WS-OVERFLOW TO FALSE.
            IF WS-A = 0
            DISPLAY "Division par 0 impossible"
            ELSE
-           DIVIDE WS-RESULT BY WS-A GIVING WS-RESULT
+           DIVIDE WS-RESULT BY WS-A GIVING WS-RESULT ROUNDED
+               ON SIZE ERROR SET WS-OVERFLOW TO TRUE
+           END-DIVIDE
+           IF WS-OVERFLOW
+               DISPLAY "Dépassement de capacité, opération annulée."
+           ELSE
+           PERFORM PG-APPLY-SCALE
            MOVE WS-A TO WS-A-CLEAN
            MOVE WS-RESULT TO WS-RESULT-CLEAN
            MOVE WS-RESULT-TEMP TO WS-RESULT-TEMP-CLEAN
+           MOVE WS-RESULT-TEMP TO WS-LOG-OPERAND-1
            DISPLAY"-------------------------------------------"
-           DISPLAY FUNCTION TRIM(WS-RESULT-TEMP-CLEAN ) SPACE "/" SPACE
-           function TRIM(WS-A-CLEAN) SPACE "="
+           DISPLAY FUNCTION TRIM(WS-RESULT-TEMP-CLEAN ) SPACE "/"
+           SPACE function TRIM(WS-A-CLEAN) SPACE "="
            SPACE FUNCTION TRIM(WS-RESULT-CLEAN)
+           PERFORM PG-LOG-WRITE
+           END-IF
            END-IF
-           PERFORM PG-EXIT.
-           
+           IF NOT WS-BATCH-MODE PERFORM PG-EXIT END-IF.
+
        PG-EXPO.
 
+           SET WS-OVERFLOW TO FALSE.
            COMPUTE WS-RESULT = WS-RESULT ** WS-A
-           MOVE WS-A TO WS-A-CLEAN.
+               ON SIZE ERROR SET WS-OVERFLOW TO TRUE
+           END-COMPUTE.
+
+           IF WS-OVERFLOW
+               DISPLAY "Dépassement de capacité, opération annulée."
+           ELSE
+               PERFORM PG-APPLY-SCALE
+               MOVE WS-A TO WS-A-CLEAN
+               MOVE WS-RESULT TO WS-RESULT-CLEAN
+               MOVE WS-RESULT-TEMP TO WS-RESULT-TEMP-CLEAN
+               MOVE WS-RESULT-TEMP TO WS-LOG-OPERAND-1
+               DISPLAY"-------------------------------------------"
+               DISPLAY FUNCTION TRIM(WS-RESULT-TEMP-CLEAN ) SPACE "/"
+               SPACE function TRIM(WS-A-CLEAN) SPACE "="
+               SPACE FUNCTION TRIM(WS-RESULT-CLEAN)
+               PERFORM PG-LOG-WRITE
+           END-IF.
+           IF NOT WS-BATCH-MODE PERFORM PG-EXIT END-IF.
+
+       PG-MEMORY-ADD.
+
+           SET WS-OVERFLOW TO FALSE.
+           ADD WS-RESULT TO WS-MEMORY
+               ON SIZE ERROR SET WS-OVERFLOW TO TRUE
+           END-ADD.
+
+           IF WS-OVERFLOW
+               DISPLAY "Dépassement de capacité, opération annulée."
+           ELSE
+               MOVE WS-MEMORY TO WS-RESULT-CLEAN
+               DISPLAY"-------------------------------------------"
+               DISPLAY "Mémoire = " FUNCTION TRIM(WS-RESULT-CLEAN)
+           END-IF.
+           IF NOT WS-BATCH-MODE PERFORM PG-EXIT END-IF.
+
+       PG-MEMORY-RECALL.
+
+           MOVE WS-MEMORY TO WS-RESULT
            MOVE WS-RESULT TO WS-RESULT-CLEAN
-           MOVE WS-RESULT-TEMP TO WS-RESULT-TEMP-CLEAN
            DISPLAY"-------------------------------------------"
-           DISPLAY FUNCTION TRIM(WS-RESULT-TEMP-CLEAN ) SPACE "/" SPACE
-           function TRIM(WS-A-CLEAN) SPACE "="
-           SPACE FUNCTION TRIM(WS-RESULT-CLEAN)
-           PERFORM PG-EXIT.
\ No newline at end of file
+           DISPLAY "Résultat rappelé de la mémoire : "
+           FUNCTION TRIM(WS-RESULT-CLEAN)
+           IF NOT WS-BATCH-MODE PERFORM PG-EXIT END-IF.
+
+       PG-MEMORY-CLEAR.
+
+           MOVE ZERO TO WS-MEMORY
+           DISPLAY"-------------------------------------------"
+           DISPLAY "Mémoire remise à zéro."
+           IF NOT WS-BATCH-MODE PERFORM PG-EXIT END-IF.
