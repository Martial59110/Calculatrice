@@ -0,0 +1,10 @@
+      *=============================================================*
+      *  CLNFLDS - champs d'affichage "propres" (édités) pour les   *
+      *  valeurs numériques du calculateur. Partagé par runhello,   *
+      *  le mode batch et le rapport de synthèse afin que tous      *
+      *  affichent les nombres exactement de la même façon.         *
+      *=============================================================*
+       01  WS-A-CLEAN PIC -Z(8)9.9999.
+       01  WS-B-CLEAN PIC -Z(8)9.9999.
+       01  WS-RESULT-CLEAN PIC -Z(8)9.9999.
+       01  WS-RESULT-TEMP-CLEAN PIC -Z(8)9.9999.
