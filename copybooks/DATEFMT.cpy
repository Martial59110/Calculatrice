@@ -0,0 +1,20 @@
+      *=============================================================*
+      *  DATEFMT - zones de travail pour la date et l'heure système *
+      *  et leur mise en forme à l'affichage. Partagé par runhello, *
+      *  le mode batch et le rapport de synthèse afin que tous      *
+      *  affichent la date au même format européen JJ/MM/AAAA.      *
+      *=============================================================*
+       01  WS-DATEACTU.
+           02  ANACTU       PIC 9(4).
+           02  MOISACTU     PIC 9(2).
+           02  JOURACTU     PIC 9(2).
+       01  WS-DATE-DISPLAY.
+           02 FULL-DISPLAY  PIC X(15).
+       01  WS-FILLER.
+           02 FILLER PIC X VALUE "/".
+
+       01  WS-TEMPSACTU.
+           02  HEUREACTU     PIC 99.
+           02  MINUTEACTU    PIC 99.
+           02  SECONDEACTU    PIC 99.
+       01  WS-TIME-DISPLAY PIC X(08).
