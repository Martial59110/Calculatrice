@@ -0,0 +1,28 @@
+      *=============================================================*
+      *  GETDATE - prend la date et l'heure système et les met en   *
+      *  forme pour l'affichage à l'écran et pour le journal des    *
+      *  transactions. Requiert les zones de travail de DATEFMT.    *
+      *=============================================================*
+       0000-GET-DATETIME.
+
+           ACCEPT  WS-DATEACTU FROM DATE YYYYMMDD.
+           ACCEPT  WS-TempsActu FROM TIME.
+
+      *    Format européen
+
+           MOVE JOURACTU TO WS-DATE-DISPLAY(1:2).
+           MOVE WS-FILLER TO WS-DATE-DISPLAY(3:1).
+           MOVE MOISACTU TO WS-DATE-DISPLAY(4:2).
+           MOVE WS-FILLER TO WS-DATE-DISPLAY(6:1).
+           MOVE ANACTU TO WS-DATE-DISPLAY(7:4).
+
+      *    Heure au format HH:MM:SS
+
+           MOVE HEUREACTU TO WS-TIME-DISPLAY(1:2).
+           MOVE ":" TO WS-TIME-DISPLAY(3:1).
+           MOVE MINUTEACTU TO WS-TIME-DISPLAY(4:2).
+           MOVE ":" TO WS-TIME-DISPLAY(6:1).
+           MOVE SECONDEACTU TO WS-TIME-DISPLAY(7:2).
+
+       0000-GET-DATETIME-EXIT.
+           EXIT.
