@@ -0,0 +1,18 @@
+      *=============================================================*
+      *  LOGREC - structure d'un enregistrement du journal des      *
+      *  transactions (TRANSLOG). Partagé par runhello (écriture)   *
+      *  et le rapport de synthèse (lecture) pour que les deux       *
+      *  s'accordent toujours sur la même disposition de colonnes.  *
+      *=============================================================*
+       01  LOG-RECORD.
+           05  LOG-DATE        PIC X(10).
+           05  FILLER          PIC X VALUE SPACE.
+           05  LOG-TIME        PIC X(08).
+           05  FILLER          PIC X VALUE SPACE.
+           05  LOG-OPERATOR    PIC X(2).
+           05  FILLER          PIC X VALUE SPACE.
+           05  LOG-OPERAND-1   PIC -Z(8)9.9999.
+           05  FILLER          PIC X VALUE SPACE.
+           05  LOG-OPERAND-2   PIC -Z(8)9.9999.
+           05  FILLER          PIC X VALUE SPACE.
+           05  LOG-RESULT      PIC -Z(8)9.9999.
