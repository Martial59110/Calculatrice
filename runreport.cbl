@@ -0,0 +1,344 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. runreport.
+       AUTHOR. Martial FLoquet.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "TRANSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+           COPY LOGREC.
+
+       WORKING-STORAGE SECTION.
+           COPY DATEFMT.
+           COPY CLNFLDS.
+
+       01  WS-LOG-STATUS PIC XX.
+       01  WS-LOG-EOF-SW PIC X VALUE "N".
+           88 WS-LOG-EOF VALUE "Y" FALSE "N".
+
+      *    Un compteur/somme/mini/maxi par opérateur, plus le total
+      *    général ; pas de trace du tout tant qu'aucun enregistrement
+      *    ne porte l'opérateur (WS-xxx-SEEN-SW le signale). WS-RESULT-
+      *    CLEAN vient de CLNFLDS (copybook partagé avec runhello) pour
+      *    que le rapport affiche les nombres au même format.
+
+       01  WS-RESULT-VALUE PIC S9(9)V9(4).
+
+       01  WS-ADD-COUNT PIC 9(7) VALUE ZERO.
+       01  WS-ADD-SUM   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-ADD-MIN   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-ADD-MAX   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-ADD-SEEN-SW PIC X VALUE "N".
+           88 WS-ADD-SEEN VALUE "Y" FALSE "N".
+
+       01  WS-SUB-COUNT PIC 9(7) VALUE ZERO.
+       01  WS-SUB-SUM   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-SUB-MIN   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-SUB-MAX   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-SUB-SEEN-SW PIC X VALUE "N".
+           88 WS-SUB-SEEN VALUE "Y" FALSE "N".
+
+       01  WS-MUL-COUNT PIC 9(7) VALUE ZERO.
+       01  WS-MUL-SUM   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-MUL-MIN   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-MUL-MAX   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-MUL-SEEN-SW PIC X VALUE "N".
+           88 WS-MUL-SEEN VALUE "Y" FALSE "N".
+
+       01  WS-DIV-COUNT PIC 9(7) VALUE ZERO.
+       01  WS-DIV-SUM   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-DIV-MIN   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-DIV-MAX   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-DIV-SEEN-SW PIC X VALUE "N".
+           88 WS-DIV-SEEN VALUE "Y" FALSE "N".
+
+       01  WS-EXP-COUNT PIC 9(7) VALUE ZERO.
+       01  WS-EXP-SUM   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-EXP-MIN   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-EXP-MAX   PIC S9(9)V9(4) VALUE ZERO.
+       01  WS-EXP-SEEN-SW PIC X VALUE "N".
+           88 WS-EXP-SEEN VALUE "Y" FALSE "N".
+
+       01  WS-GRAND-COUNT PIC 9(7) VALUE ZERO.
+       01  WS-GRAND-SUM   PIC S9(9)V9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      *    Déclaration de mon paragraphe MAIN
+
+           PERFORM 0000-INITIALIZE
+           THRU    0000-INITIALIZE-EXIT.
+
+           PERFORM 0000-READ-LOOP
+           THRU    0000-READ-LOOP-EXIT.
+
+           PERFORM 0000-PRINT-REPORT
+           THRU    0000-PRINT-REPORT-EXIT.
+
+           CLOSE LOG-FILE.
+           STOP RUN.
+
+       0000-INITIALIZE.
+
+           OPEN INPUT LOG-FILE.
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir TRANSLOG, aucun relevé."
+               STOP RUN
+           END-IF.
+
+           PERFORM 0000-GET-DATETIME
+           THRU    0000-GET-DATETIME-EXIT.
+
+       0000-INITIALIZE-EXIT.
+           EXIT.
+
+       0000-READ-LOOP.
+
+           READ LOG-FILE
+               AT END SET WS-LOG-EOF TO TRUE
+           END-READ.
+
+           PERFORM 0000-READ-RECORD
+           THRU    0000-READ-RECORD-EXIT
+           UNTIL   WS-LOG-EOF.
+
+       0000-READ-LOOP-EXIT.
+           EXIT.
+
+      *    Cumule l'enregistrement déjà lu, s'il date d'aujourd'hui,
+      *    puis lit le suivant, jusqu'à ce que WS-LOG-EOF arrête la
+      *    boucle plate de 0000-READ-LOOP.
+
+       0000-READ-RECORD.
+
+           IF LOG-DATE = WS-DATE-DISPLAY(1:10)
+               PERFORM 0000-ACCUMULATE
+               THRU    0000-ACCUMULATE-EXIT
+           END-IF.
+
+           READ LOG-FILE
+               AT END SET WS-LOG-EOF TO TRUE
+           END-READ.
+
+       0000-READ-RECORD-EXIT.
+           EXIT.
+
+      *    Ajoute l'enregistrement courant du journal au bon compteur,
+      *    au bon total, au bon mini et au bon maxi, selon
+      *    LOG-OPERATOR ; alimente aussi le total général. Appelé
+      *    seulement pour les lignes du jour courant (voir
+      *    0000-READ-LOOP) puisque TRANSLOG s'étend sur plusieurs jours
+      *    (il est ouvert en EXTEND par PG-LOG-WRITE et n'est jamais
+      *    purgé).
+
+       0000-ACCUMULATE.
+
+           COMPUTE WS-RESULT-VALUE = FUNCTION NUMVAL(LOG-RESULT).
+
+           ADD 1 TO WS-GRAND-COUNT.
+           ADD WS-RESULT-VALUE TO WS-GRAND-SUM.
+
+           EVALUATE LOG-OPERATOR
+           WHEN "+"
+               ADD 1 TO WS-ADD-COUNT
+               ADD WS-RESULT-VALUE TO WS-ADD-SUM
+               IF NOT WS-ADD-SEEN
+                   MOVE WS-RESULT-VALUE TO WS-ADD-MIN
+                   MOVE WS-RESULT-VALUE TO WS-ADD-MAX
+                   SET WS-ADD-SEEN TO TRUE
+               ELSE
+                   IF WS-RESULT-VALUE < WS-ADD-MIN
+                       MOVE WS-RESULT-VALUE TO WS-ADD-MIN
+                   END-IF
+                   IF WS-RESULT-VALUE > WS-ADD-MAX
+                       MOVE WS-RESULT-VALUE TO WS-ADD-MAX
+                   END-IF
+               END-IF
+           WHEN "-"
+               ADD 1 TO WS-SUB-COUNT
+               ADD WS-RESULT-VALUE TO WS-SUB-SUM
+               IF NOT WS-SUB-SEEN
+                   MOVE WS-RESULT-VALUE TO WS-SUB-MIN
+                   MOVE WS-RESULT-VALUE TO WS-SUB-MAX
+                   SET WS-SUB-SEEN TO TRUE
+               ELSE
+                   IF WS-RESULT-VALUE < WS-SUB-MIN
+                       MOVE WS-RESULT-VALUE TO WS-SUB-MIN
+                   END-IF
+                   IF WS-RESULT-VALUE > WS-SUB-MAX
+                       MOVE WS-RESULT-VALUE TO WS-SUB-MAX
+                   END-IF
+               END-IF
+           WHEN "*"
+               ADD 1 TO WS-MUL-COUNT
+               ADD WS-RESULT-VALUE TO WS-MUL-SUM
+               IF NOT WS-MUL-SEEN
+                   MOVE WS-RESULT-VALUE TO WS-MUL-MIN
+                   MOVE WS-RESULT-VALUE TO WS-MUL-MAX
+                   SET WS-MUL-SEEN TO TRUE
+               ELSE
+                   IF WS-RESULT-VALUE < WS-MUL-MIN
+                       MOVE WS-RESULT-VALUE TO WS-MUL-MIN
+                   END-IF
+                   IF WS-RESULT-VALUE > WS-MUL-MAX
+                       MOVE WS-RESULT-VALUE TO WS-MUL-MAX
+                   END-IF
+               END-IF
+           WHEN "/"
+               ADD 1 TO WS-DIV-COUNT
+               ADD WS-RESULT-VALUE TO WS-DIV-SUM
+               IF NOT WS-DIV-SEEN
+                   MOVE WS-RESULT-VALUE TO WS-DIV-MIN
+                   MOVE WS-RESULT-VALUE TO WS-DIV-MAX
+                   SET WS-DIV-SEEN TO TRUE
+               ELSE
+                   IF WS-RESULT-VALUE < WS-DIV-MIN
+                       MOVE WS-RESULT-VALUE TO WS-DIV-MIN
+                   END-IF
+                   IF WS-RESULT-VALUE > WS-DIV-MAX
+                       MOVE WS-RESULT-VALUE TO WS-DIV-MAX
+                   END-IF
+               END-IF
+           WHEN "^"
+               ADD 1 TO WS-EXP-COUNT
+               ADD WS-RESULT-VALUE TO WS-EXP-SUM
+               IF NOT WS-EXP-SEEN
+                   MOVE WS-RESULT-VALUE TO WS-EXP-MIN
+                   MOVE WS-RESULT-VALUE TO WS-EXP-MAX
+                   SET WS-EXP-SEEN TO TRUE
+               ELSE
+                   IF WS-RESULT-VALUE < WS-EXP-MIN
+                       MOVE WS-RESULT-VALUE TO WS-EXP-MIN
+                   END-IF
+                   IF WS-RESULT-VALUE > WS-EXP-MAX
+                       MOVE WS-RESULT-VALUE TO WS-EXP-MAX
+                   END-IF
+               END-IF
+           WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+
+       0000-ACCUMULATE-EXIT.
+           EXIT.
+
+       0000-PRINT-REPORT.
+
+           DISPLAY"-------------------------------------------"
+           DISPLAY "Rapport de synthèse du " WS-DATE-DISPLAY
+           " " WS-TIME-DISPLAY.
+           DISPLAY"-------------------------------------------"
+           DISPLAY "Opérateur      Nombre           Somme"
+           "            Mini            Maxi".
+
+           PERFORM 0000-PRINT-LINE-ADD
+           THRU    0000-PRINT-LINE-ADD-EXIT.
+           PERFORM 0000-PRINT-LINE-SUB
+           THRU    0000-PRINT-LINE-SUB-EXIT.
+           PERFORM 0000-PRINT-LINE-MUL
+           THRU    0000-PRINT-LINE-MUL-EXIT.
+           PERFORM 0000-PRINT-LINE-DIV
+           THRU    0000-PRINT-LINE-DIV-EXIT.
+           PERFORM 0000-PRINT-LINE-EXP
+           THRU    0000-PRINT-LINE-EXP-EXIT.
+
+           DISPLAY"-------------------------------------------"
+           DISPLAY "Total général : " WS-GRAND-COUNT
+           " opération(s)".
+           MOVE WS-GRAND-SUM TO WS-RESULT-CLEAN.
+           DISPLAY "Somme générale : " FUNCTION TRIM(WS-RESULT-CLEAN).
+           DISPLAY"-------------------------------------------".
+
+       0000-PRINT-REPORT-EXIT.
+           EXIT.
+
+       0000-PRINT-LINE-ADD.
+
+           IF WS-ADD-SEEN
+               MOVE WS-ADD-SUM TO WS-RESULT-CLEAN
+               DISPLAY "+         " WS-ADD-COUNT SPACE
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+               MOVE WS-ADD-MIN TO WS-RESULT-CLEAN
+               DISPLAY "              mini : "
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+               MOVE WS-ADD-MAX TO WS-RESULT-CLEAN
+               DISPLAY "              maxi : "
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+           END-IF.
+
+       0000-PRINT-LINE-ADD-EXIT.
+           EXIT.
+
+       0000-PRINT-LINE-SUB.
+
+           IF WS-SUB-SEEN
+               MOVE WS-SUB-SUM TO WS-RESULT-CLEAN
+               DISPLAY "-         " WS-SUB-COUNT SPACE
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+               MOVE WS-SUB-MIN TO WS-RESULT-CLEAN
+               DISPLAY "              mini : "
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+               MOVE WS-SUB-MAX TO WS-RESULT-CLEAN
+               DISPLAY "              maxi : "
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+           END-IF.
+
+       0000-PRINT-LINE-SUB-EXIT.
+           EXIT.
+
+       0000-PRINT-LINE-MUL.
+
+           IF WS-MUL-SEEN
+               MOVE WS-MUL-SUM TO WS-RESULT-CLEAN
+               DISPLAY "*         " WS-MUL-COUNT SPACE
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+               MOVE WS-MUL-MIN TO WS-RESULT-CLEAN
+               DISPLAY "              mini : "
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+               MOVE WS-MUL-MAX TO WS-RESULT-CLEAN
+               DISPLAY "              maxi : "
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+           END-IF.
+
+       0000-PRINT-LINE-MUL-EXIT.
+           EXIT.
+
+       0000-PRINT-LINE-DIV.
+
+           IF WS-DIV-SEEN
+               MOVE WS-DIV-SUM TO WS-RESULT-CLEAN
+               DISPLAY "/         " WS-DIV-COUNT SPACE
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+               MOVE WS-DIV-MIN TO WS-RESULT-CLEAN
+               DISPLAY "              mini : "
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+               MOVE WS-DIV-MAX TO WS-RESULT-CLEAN
+               DISPLAY "              maxi : "
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+           END-IF.
+
+       0000-PRINT-LINE-DIV-EXIT.
+           EXIT.
+
+       0000-PRINT-LINE-EXP.
+
+           IF WS-EXP-SEEN
+               MOVE WS-EXP-SUM TO WS-RESULT-CLEAN
+               DISPLAY "^         " WS-EXP-COUNT SPACE
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+               MOVE WS-EXP-MIN TO WS-RESULT-CLEAN
+               DISPLAY "              mini : "
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+               MOVE WS-EXP-MAX TO WS-RESULT-CLEAN
+               DISPLAY "              maxi : "
+               FUNCTION TRIM(WS-RESULT-CLEAN)
+           END-IF.
+
+       0000-PRINT-LINE-EXP-EXIT.
+           EXIT.
+
+           COPY GETDATE.
